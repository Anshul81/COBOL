@@ -0,0 +1,184 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventoryBatchLoad.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS InventoryKey
+        FILE STATUS IS WS-Inventory-Status.
+
+    SELECT TransactionFile ASSIGN TO 'InventoryTransactions.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Transaction-Status.
+
+    SELECT AuditLogFile ASSIGN TO 'AuditLog.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD InventoryFile.
+COPY INVREC REPLACING ==:PREFIX:== BY == ==.
+
+FD TransactionFile.
+COPY INVREC REPLACING ==:PREFIX:== BY ==TR-==.
+
+FD AuditLogFile.
+01 AuditLogRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+COPY INVREC REPLACING ==:PREFIX:== BY ==WS-==.
+01 WS-Inventory-Status PIC XX.
+   88 WS-Inv-OK VALUE '00'.
+   88 WS-Inv-Does-Not-Exist VALUE '35'.
+01 WS-Transaction-Status PIC XX.
+01 WS-Audit-Status PIC XX.
+01 WS-Valid-Entry PIC X VALUE 'Y'.
+   88 Valid-Entry VALUE 'Y'.
+   88 Invalid-Entry VALUE 'N'.
+01 WS-Operator-Id PIC X(8) VALUE 'BATCH'.
+01 WS-Audit-Timestamp PIC X(21).
+01 WS-Audit-Action PIC X VALUE 'A'.
+01 WS-Audit-Qty-Before PIC 9(4) VALUE 0.
+01 WS-Audit-Qty-After PIC 9(4).
+01 WS-Audit-Line.
+   05 WSA-WarehouseCode PIC X(3).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-ItemCode PIC X(5).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Action PIC X.
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Qty-Before PIC 9(4).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Qty-After PIC 9(4).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Operator-Id PIC X(8).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Timestamp PIC X(21).
+01 WS-Loaded-Count PIC 9(6) VALUE 0.
+01 WS-Rejected-Count PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM Open-Inventory-File
+    OPEN INPUT TransactionFile
+    IF WS-Transaction-Status = '35'
+        DISPLAY 'InventoryTransactions.dat does not exist - no batch run.'
+        CLOSE InventoryFile
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM Open-Audit-Log-File
+    PERFORM UNTIL EOF
+        READ TransactionFile
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM Load-One-Transaction
+        END-READ
+    END-PERFORM
+
+    CLOSE InventoryFile
+    CLOSE TransactionFile
+    CLOSE AuditLogFile
+    DISPLAY 'Batch load complete - ' WS-Loaded-Count ' loaded, '
+            WS-Rejected-Count ' rejected.'
+    STOP RUN.
+
+Open-Inventory-File.
+    OPEN I-O InventoryFile
+    IF WS-Inv-Does-Not-Exist
+        OPEN OUTPUT InventoryFile
+        CLOSE InventoryFile
+        OPEN I-O InventoryFile
+    END-IF.
+
+Open-Audit-Log-File.
+    OPEN EXTEND AuditLogFile
+    IF WS-Audit-Status = '35'
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF.
+
+Write-Audit-Record.
+    MOVE FUNCTION CURRENT-DATE TO WS-Audit-Timestamp
+    MOVE WarehouseCode TO WSA-WarehouseCode
+    MOVE ItemCode TO WSA-ItemCode
+    MOVE WS-Audit-Action TO WSA-Action
+    MOVE WS-Audit-Qty-Before TO WSA-Qty-Before
+    MOVE WS-Audit-Qty-After TO WSA-Qty-After
+    MOVE WS-Operator-Id TO WSA-Operator-Id
+    MOVE WS-Audit-Timestamp TO WSA-Timestamp
+    WRITE AuditLogRecord FROM WS-Audit-Line.
+
+Load-One-Transaction.
+    MOVE TR-WarehouseCode TO WS-WarehouseCode
+    MOVE TR-ItemCode TO WS-ItemCode
+    MOVE TR-ItemName TO WS-ItemName
+    MOVE TR-ItemQuantity TO WS-ItemQuantity
+    MOVE TR-UnitCost TO WS-UnitCost
+
+    PERFORM Validate-Transaction
+    IF Valid-Entry
+        MOVE WS-WarehouseCode TO WarehouseCode
+        MOVE WS-ItemCode TO ItemCode
+        MOVE WS-ItemName TO ItemName
+        MOVE WS-ItemQuantity TO ItemQuantity
+        MOVE WS-UnitCost TO UnitCost
+        WRITE InventoryRecord
+            INVALID KEY
+                DISPLAY 'Item ' WarehouseCode '/' ItemCode
+                        ' already exists - transaction rejected.'
+                ADD 1 TO WS-Rejected-Count
+            NOT INVALID KEY
+                ADD 1 TO WS-Loaded-Count
+                MOVE 0 TO WS-Audit-Qty-Before
+                MOVE WS-ItemQuantity TO WS-Audit-Qty-After
+                PERFORM Write-Audit-Record
+        END-WRITE
+    ELSE
+        ADD 1 TO WS-Rejected-Count
+    END-IF.
+
+Validate-Transaction.
+    MOVE 'Y' TO WS-Valid-Entry
+    IF WS-WarehouseCode = SPACES
+        DISPLAY 'Warehouse code cannot be blank - transaction rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemCode = SPACES
+        DISPLAY 'Item code cannot be blank - transaction rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemName = SPACES
+        DISPLAY 'Item name cannot be blank - transaction rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemQuantity NOT NUMERIC
+        DISPLAY 'Item quantity must be numeric - transaction rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-UnitCost NOT NUMERIC
+        DISPLAY 'Unit cost must be numeric - transaction rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF Valid-Entry
+        MOVE WS-WarehouseCode TO WarehouseCode
+        MOVE WS-ItemCode TO ItemCode
+        READ InventoryFile
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                DISPLAY 'Item ' WS-WarehouseCode '/' WS-ItemCode
+                        ' already exists - transaction rejected.'
+                MOVE 'N' TO WS-Valid-Entry
+        END-READ
+    END-IF.
