@@ -0,0 +1,11 @@
+      *> Inventory master record layout, shared by InventoryManager
+      *> and all batch report/extract programs that read Inventory.dat.
+      *> COPY ... REPLACING ==:PREFIX:== BY ==  == for the FD record,
+      *> and BY ==WS-== for a matching working-storage copy.
+       01 :PREFIX:InventoryRecord.
+           05 :PREFIX:InventoryKey.
+               10 :PREFIX:WarehouseCode  PIC X(3).
+               10 :PREFIX:ItemCode       PIC X(5).
+           05 :PREFIX:ItemName      PIC X(20).
+           05 :PREFIX:ItemQuantity  PIC 9(4).
+           05 :PREFIX:UnitCost      PIC 9(5)V99.
