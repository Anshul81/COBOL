@@ -1,77 +1,326 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. InventoryManager.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD InventoryFile.
-01 InventoryRecord.
-   05 ItemCode PIC X(5).
-   05 ItemName PIC X(20).
-   05 ItemQuantity PIC 9(4).
-
-WORKING-STORAGE SECTION.
-01 WS-EOF PIC X VALUE 'N'.
-   88 EOF VALUE 'Y'.
-   88 NOT-EOF VALUE 'N'.
-01 Response PIC X.
-01 AddMoreItems PIC X VALUE 'Y'.
-   88 Add-More VALUE 'Y'.
-   88 No-More VALUE 'N'.
-01 WS-InventoryRecord.
-   05 WS-ItemCode PIC X(5).
-   05 WS-ItemName PIC X(20).
-   05 WS-ItemQuantity PIC 9(4).
-01 Counter PIC 9(3) VALUE 0.
-
-PROCEDURE DIVISION.
-Begin.
-    OPEN OUTPUT InventoryFile
-    PERFORM UNTIL Add-More = No-More
-        DISPLAY "Enter item code: "
-        ACCEPT WS-ItemCode
-        DISPLAY "Enter item name: "
-        ACCEPT WS-ItemName
-        DISPLAY "Enter quantity: "
-        ACCEPT WS-ItemQuantity
-
-        MOVE WS-ItemCode TO ItemCode
-        MOVE WS-ItemName TO ItemName
-        MOVE WS-ItemQuantity TO ItemQuantity
-        WRITE InventoryRecord
-
-        DISPLAY "Add more items? (Y/N): "
-        ACCEPT Response
-        IF Response NOT = 'Y'
-            MOVE 'N' TO AddMoreItems
-        END-IF
-
-        ADD 1 TO Counter
-        IF Counter > 99
-            DISPLAY "Maximum item limit reached."
-            MOVE 'N' TO AddMoreItems
-        END-IF
-    END-PERFORM
-
-    CLOSE InventoryFile
-    DISPLAY "Inventory update complete."
-
-    OPEN INPUT InventoryFile
-    PERFORM UNTIL EOF
-        READ InventoryFile INTO InventoryRecord
-            AT END
-                MOVE 'Y' TO WS-EOF
-            NOT AT END
-                DISPLAY "Item Code: " ItemCode,
-                        " Name: " ItemName,
-                        " Quantity: " ItemQuantity
-        END-READ
-    END-PERFORM
-    CLOSE InventoryFile
-
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventoryManager.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS InventoryKey
+        FILE STATUS IS WS-Inventory-Status.
+
+    SELECT AuditLogFile ASSIGN TO 'AuditLog.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
+    SELECT CheckpointFile ASSIGN TO 'Checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+
+    SELECT ControlFile ASSIGN TO 'InventoryControl.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Control-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD InventoryFile.
+COPY INVREC REPLACING ==:PREFIX:== BY == ==.
+
+FD AuditLogFile.
+01 AuditLogRecord PIC X(80).
+
+FD CheckpointFile.
+01 CheckpointRecord.
+   05 CK-WarehouseCode PIC X(3).
+   05 CK-ItemCode PIC X(5).
+   05 CK-Counter PIC 9(5).
+
+FD ControlFile.
+01 ControlRecord PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 Response PIC X.
+01 AddMoreItems PIC X VALUE 'Y'.
+   88 Add-More VALUE 'Y'.
+   88 No-More VALUE 'N'.
+COPY INVREC REPLACING ==:PREFIX:== BY ==WS-==.
+01 Counter PIC 9(5) VALUE 0.
+01 WS-Max-Items PIC 9(5) VALUE 99.
+01 WS-Control-Status PIC XX.
+01 WS-Inventory-Status PIC XX.
+   88 WS-Inv-OK VALUE '00'.
+   88 WS-Inv-Does-Not-Exist VALUE '35'.
+01 Menu-Choice PIC X VALUE SPACE.
+01 WS-Valid-Entry PIC X VALUE 'Y'.
+   88 Valid-Entry VALUE 'Y'.
+   88 Invalid-Entry VALUE 'N'.
+01 WS-Audit-Status PIC XX.
+01 WS-Operator-Id PIC X(8) VALUE SPACES.
+01 WS-Audit-Timestamp PIC X(21).
+01 WS-Audit-Action PIC X.
+01 WS-Audit-Qty-Before PIC 9(4).
+01 WS-Audit-Qty-After PIC 9(4).
+01 WS-Audit-Line.
+   05 WSA-WarehouseCode PIC X(3).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-ItemCode PIC X(5).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Action PIC X.
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Qty-Before PIC 9(4).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Qty-After PIC 9(4).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Operator-Id PIC X(8).
+   05 FILLER PIC X VALUE SPACE.
+   05 WSA-Timestamp PIC X(21).
+01 WS-Checkpoint-Status PIC XX.
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY 'Enter operator ID: '
+    ACCEPT WS-Operator-Id
+    PERFORM Open-Inventory-File
+    PERFORM Open-Audit-Log-File
+    PERFORM Load-Checkpoint
+    PERFORM Load-Control-Parameters
+    PERFORM UNTIL Menu-Choice = '4'
+        DISPLAY ' '
+        DISPLAY '1. Add new inventory items'
+        DISPLAY '2. Maintain (update/delete) an existing item'
+        DISPLAY '3. Print sorted summary reports'
+        DISPLAY '4. Exit'
+        DISPLAY 'Enter choice: '
+        ACCEPT Menu-Choice
+        EVALUATE Menu-Choice
+            WHEN '1'
+                PERFORM Add-New-Items
+            WHEN '2'
+                PERFORM Maintain-Item
+            WHEN '3'
+                DISPLAY 'Run the InventorySummaryReport program for a '
+                        'sorted summary with subtotals (by item name and '
+                        'by quantity).'
+            WHEN '4'
+                CONTINUE
+            WHEN OTHER
+                DISPLAY 'Invalid choice.'
+        END-EVALUATE
+    END-PERFORM
+
+    PERFORM Clear-Checkpoint
+    CLOSE InventoryFile
+    CLOSE AuditLogFile
+    DISPLAY 'Inventory update complete.'
+    STOP RUN.
+
+Open-Inventory-File.
+    OPEN I-O InventoryFile
+    IF WS-Inv-Does-Not-Exist
+        OPEN OUTPUT InventoryFile
+        CLOSE InventoryFile
+        OPEN I-O InventoryFile
+    END-IF.
+
+Open-Audit-Log-File.
+    OPEN EXTEND AuditLogFile
+    IF WS-Audit-Status = '35'
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF.
+
+Load-Checkpoint.
+    OPEN INPUT CheckpointFile
+    IF WS-Checkpoint-Status = '35'
+        CONTINUE
+    ELSE
+        READ CheckpointFile
+            NOT AT END
+                MOVE CK-Counter TO Counter
+                DISPLAY 'Resuming entry after item ' CK-WarehouseCode
+                        '/' CK-ItemCode
+                        ' - Counter restarted at ' CK-Counter
+        END-READ
+        CLOSE CheckpointFile
+    END-IF.
+
+Load-Control-Parameters.
+    OPEN INPUT ControlFile
+    IF WS-Control-Status = '35'
+        CONTINUE
+    ELSE
+        READ ControlFile
+            NOT AT END
+                MOVE ControlRecord TO WS-Max-Items
+        END-READ
+        CLOSE ControlFile
+    END-IF.
+
+Write-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE WarehouseCode TO CK-WarehouseCode
+    MOVE ItemCode TO CK-ItemCode
+    MOVE Counter TO CK-Counter
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile.
+
+Clear-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
+
+Write-Audit-Record.
+    MOVE FUNCTION CURRENT-DATE TO WS-Audit-Timestamp
+    MOVE WarehouseCode TO WSA-WarehouseCode
+    MOVE ItemCode TO WSA-ItemCode
+    MOVE WS-Audit-Action TO WSA-Action
+    MOVE WS-Audit-Qty-Before TO WSA-Qty-Before
+    MOVE WS-Audit-Qty-After TO WSA-Qty-After
+    MOVE WS-Operator-Id TO WSA-Operator-Id
+    MOVE WS-Audit-Timestamp TO WSA-Timestamp
+    WRITE AuditLogRecord FROM WS-Audit-Line.
+
+Add-New-Items.
+    IF Counter >= WS-Max-Items
+        DISPLAY 'Maximum item limit of ' WS-Max-Items
+                ' already reached for this run.'
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 'Y' TO AddMoreItems
+        PERFORM UNTIL No-More OR Counter >= WS-Max-Items
+            DISPLAY 'Enter warehouse code: '
+            ACCEPT WS-WarehouseCode
+            DISPLAY 'Enter item code: '
+            ACCEPT WS-ItemCode
+            DISPLAY 'Enter item name: '
+            ACCEPT WS-ItemName
+            DISPLAY 'Enter quantity: '
+            ACCEPT WS-ItemQuantity
+            DISPLAY 'Enter unit cost: '
+            ACCEPT WS-UnitCost
+
+            PERFORM Validate-New-Item
+            IF Valid-Entry
+                MOVE WS-WarehouseCode TO WarehouseCode
+                MOVE WS-ItemCode TO ItemCode
+                MOVE WS-ItemName TO ItemName
+                MOVE WS-ItemQuantity TO ItemQuantity
+                MOVE WS-UnitCost TO UnitCost
+                WRITE InventoryRecord
+                    INVALID KEY
+                        DISPLAY 'Item ' WarehouseCode '/' ItemCode
+                                ' already exists - not added.'
+                    NOT INVALID KEY
+                        ADD 1 TO Counter
+                        MOVE 'A' TO WS-Audit-Action
+                        MOVE 0 TO WS-Audit-Qty-Before
+                        MOVE WS-ItemQuantity TO WS-Audit-Qty-After
+                        PERFORM Write-Audit-Record
+                        PERFORM Write-Checkpoint
+                END-WRITE
+            END-IF
+
+            IF Counter >= WS-Max-Items
+                DISPLAY 'Maximum item limit of ' WS-Max-Items ' reached.'
+                MOVE 'N' TO AddMoreItems
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                DISPLAY 'Add more items? (Y/N): '
+                ACCEPT Response
+                IF Response NOT = 'Y'
+                    MOVE 'N' TO AddMoreItems
+                END-IF
+            END-IF
+        END-PERFORM
+    END-IF.
+
+Validate-New-Item.
+    MOVE 'Y' TO WS-Valid-Entry
+    IF WS-WarehouseCode = SPACES
+        DISPLAY 'Warehouse code cannot be blank - entry rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemCode = SPACES
+        DISPLAY 'Item code cannot be blank - entry rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemName = SPACES
+        DISPLAY 'Item name cannot be blank - entry rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-ItemQuantity NOT NUMERIC
+        DISPLAY 'Item quantity must be numeric - entry rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF WS-UnitCost NOT NUMERIC
+        DISPLAY 'Unit cost must be numeric - entry rejected.'
+        MOVE 'N' TO WS-Valid-Entry
+    END-IF
+    IF Valid-Entry
+        MOVE WS-WarehouseCode TO WarehouseCode
+        MOVE WS-ItemCode TO ItemCode
+        READ InventoryFile
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                DISPLAY 'Item ' WS-WarehouseCode '/' WS-ItemCode
+                        ' already exists - entry rejected.'
+                MOVE 'N' TO WS-Valid-Entry
+        END-READ
+    END-IF.
+
+Maintain-Item.
+    DISPLAY 'Enter warehouse code to maintain: '
+    ACCEPT WS-WarehouseCode
+    DISPLAY 'Enter item code to maintain: '
+    ACCEPT WS-ItemCode
+    MOVE WS-WarehouseCode TO WarehouseCode
+    MOVE WS-ItemCode TO ItemCode
+    READ InventoryFile
+        INVALID KEY
+            DISPLAY 'Item ' WarehouseCode '/' ItemCode ' not found.'
+        NOT INVALID KEY
+            DISPLAY 'Warehouse: ' WarehouseCode ' Item Code: ' ItemCode
+                    ' Name: ' ItemName
+                    ' Quantity: ' ItemQuantity ' Unit Cost: ' UnitCost
+            MOVE ItemQuantity TO WS-Audit-Qty-Before
+            DISPLAY 'U)pdate quantity/cost, D)elete, or any other key to cancel: '
+            ACCEPT Response
+            EVALUATE Response
+                WHEN 'U'
+                WHEN 'u'
+                    DISPLAY 'Enter new quantity: '
+                    ACCEPT WS-ItemQuantity
+                    DISPLAY 'Enter new unit cost: '
+                    ACCEPT WS-UnitCost
+                    MOVE WS-ItemQuantity TO ItemQuantity
+                    MOVE WS-UnitCost TO UnitCost
+                    REWRITE InventoryRecord
+                        INVALID KEY
+                            DISPLAY 'Update failed for item ' WarehouseCode
+                                    '/' ItemCode
+                        NOT INVALID KEY
+                            MOVE 'U' TO WS-Audit-Action
+                            MOVE WS-ItemQuantity TO WS-Audit-Qty-After
+                            PERFORM Write-Audit-Record
+                    END-REWRITE
+                WHEN 'D'
+                WHEN 'd'
+                    DELETE InventoryFile
+                        INVALID KEY
+                            DISPLAY 'Delete failed for item ' WarehouseCode
+                                    '/' ItemCode
+                        NOT INVALID KEY
+                            MOVE 'D' TO WS-Audit-Action
+                            MOVE 0 TO WS-Audit-Qty-After
+                            PERFORM Write-Audit-Record
+                    END-DELETE
+                WHEN OTHER
+                    DISPLAY 'No changes made.'
+            END-EVALUATE
+    END-READ.
+
