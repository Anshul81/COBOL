@@ -0,0 +1,68 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StockValuationExtract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS InventoryKey
+        FILE STATUS IS WS-Inventory-Status.
+
+    SELECT ValuationExtractFile ASSIGN TO 'StockValuation.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD InventoryFile.
+COPY INVREC REPLACING ==:PREFIX:== BY == ==.
+
+FD ValuationExtractFile.
+01 ValuationExtractRecord.
+   05 VE-WarehouseCode  PIC X(3).
+   05 VE-ItemCode       PIC X(5).
+   05 VE-ItemQuantity   PIC 9(4).
+   05 VE-UnitCost       PIC 9(5)V99.
+   05 VE-ExtendedValue  PIC 9(9)V99.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 WS-Inventory-Status PIC XX.
+01 WS-Extract-Count PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT InventoryFile
+    IF WS-Inventory-Status = '35'
+        DISPLAY 'Inventory.dat does not exist - nothing to extract.'
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT ValuationExtractFile
+    PERFORM UNTIL EOF
+        READ InventoryFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM Write-Valuation-Record
+        END-READ
+    END-PERFORM
+
+    CLOSE InventoryFile
+    CLOSE ValuationExtractFile
+    DISPLAY 'Stock valuation extract complete - ' WS-Extract-Count
+            ' item(s) written.'
+    STOP RUN.
+
+Write-Valuation-Record.
+    MOVE WarehouseCode TO VE-WarehouseCode
+    MOVE ItemCode TO VE-ItemCode
+    MOVE ItemQuantity TO VE-ItemQuantity
+    MOVE UnitCost TO VE-UnitCost
+    COMPUTE VE-ExtendedValue = ItemQuantity * UnitCost
+    WRITE ValuationExtractRecord
+    ADD 1 TO WS-Extract-Count.
