@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventorySummaryReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS InventoryKey
+        FILE STATUS IS WS-Inventory-Status.
+
+    SELECT SortWorkFile ASSIGN TO 'InvSortWork.tmp'.
+
+    SELECT NameReportFile ASSIGN TO 'SummaryByName.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT QuantityReportFile ASSIGN TO 'SummaryByQuantity.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD InventoryFile.
+COPY INVREC REPLACING ==:PREFIX:== BY == ==.
+
+SD SortWorkFile.
+COPY INVREC REPLACING ==:PREFIX:== BY ==SW-==.
+
+FD NameReportFile.
+01 NameReportLine PIC X(80).
+
+FD QuantityReportFile.
+01 QuantityReportLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 WS-Inventory-Status PIC XX.
+01 WS-Line-Count PIC 9(4) VALUE 0.
+01 WS-Running-Total PIC 9(9) VALUE 0.
+
+01 WS-Report-Header-1.
+   05 FILLER PIC X(30) VALUE 'INVENTORY SUMMARY REPORT'.
+
+01 WS-Report-Header-2.
+   05 FILLER PIC X(10) VALUE 'WAREHOUSE'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(10) VALUE 'ITEM CODE'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(20) VALUE 'ITEM NAME'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(8) VALUE 'QUANTITY'.
+
+01 WS-Detail-Line.
+   05 WS-Detail-WarehouseCode PIC X(10).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-ItemCode PIC X(10).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-ItemName PIC X(20).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-Quantity PIC ZZZ9.
+
+01 WS-Trailer-Line.
+   05 FILLER PIC X(20) VALUE 'RECORD COUNT: '.
+   05 WS-Trailer-Count PIC ZZZ9.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(14) VALUE 'TOTAL QTY: '.
+   05 WS-Trailer-Total PIC ZZZZZZZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM Check-Inventory-File-Exists
+    PERFORM Produce-Name-Sorted-Report
+    PERFORM Produce-Quantity-Sorted-Report
+    DISPLAY 'Inventory summary reports complete.'
+    STOP RUN.
+
+Check-Inventory-File-Exists.
+    OPEN INPUT InventoryFile
+    IF WS-Inventory-Status = '35'
+        DISPLAY 'Inventory.dat does not exist - nothing to report.'
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    CLOSE InventoryFile.
+
+Produce-Name-Sorted-Report.
+    MOVE 0 TO WS-Line-Count
+    MOVE 0 TO WS-Running-Total
+    OPEN OUTPUT NameReportFile
+    WRITE NameReportLine FROM WS-Report-Header-1
+    WRITE NameReportLine FROM WS-Report-Header-2
+    SORT SortWorkFile
+        ON ASCENDING KEY SW-ItemName
+        USING InventoryFile
+        OUTPUT PROCEDURE IS Write-Name-Detail-Lines
+    MOVE WS-Line-Count TO WS-Trailer-Count
+    MOVE WS-Running-Total TO WS-Trailer-Total
+    WRITE NameReportLine FROM WS-Trailer-Line
+    CLOSE NameReportFile.
+
+Write-Name-Detail-Lines.
+    MOVE 'N' TO WS-EOF
+    PERFORM UNTIL EOF
+        RETURN SortWorkFile
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                MOVE SW-WarehouseCode TO WS-Detail-WarehouseCode
+                MOVE SW-ItemCode TO WS-Detail-ItemCode
+                MOVE SW-ItemName TO WS-Detail-ItemName
+                MOVE SW-ItemQuantity TO WS-Detail-Quantity
+                WRITE NameReportLine FROM WS-Detail-Line
+                ADD 1 TO WS-Line-Count
+                ADD SW-ItemQuantity TO WS-Running-Total
+        END-RETURN
+    END-PERFORM.
+
+Produce-Quantity-Sorted-Report.
+    MOVE 0 TO WS-Line-Count
+    MOVE 0 TO WS-Running-Total
+    OPEN OUTPUT QuantityReportFile
+    WRITE QuantityReportLine FROM WS-Report-Header-1
+    WRITE QuantityReportLine FROM WS-Report-Header-2
+    SORT SortWorkFile
+        ON ASCENDING KEY SW-ItemQuantity
+        USING InventoryFile
+        OUTPUT PROCEDURE IS Write-Quantity-Detail-Lines
+    MOVE WS-Line-Count TO WS-Trailer-Count
+    MOVE WS-Running-Total TO WS-Trailer-Total
+    WRITE QuantityReportLine FROM WS-Trailer-Line
+    CLOSE QuantityReportFile.
+
+Write-Quantity-Detail-Lines.
+    MOVE 'N' TO WS-EOF
+    PERFORM UNTIL EOF
+        RETURN SortWorkFile
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                MOVE SW-WarehouseCode TO WS-Detail-WarehouseCode
+                MOVE SW-ItemCode TO WS-Detail-ItemCode
+                MOVE SW-ItemName TO WS-Detail-ItemName
+                MOVE SW-ItemQuantity TO WS-Detail-Quantity
+                WRITE QuantityReportLine FROM WS-Detail-Line
+                ADD 1 TO WS-Line-Count
+                ADD SW-ItemQuantity TO WS-Running-Total
+        END-RETURN
+    END-PERFORM.
