@@ -0,0 +1,111 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InventoryReorderReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InventoryFile ASSIGN TO 'Inventory.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS InventoryKey
+        FILE STATUS IS WS-Inventory-Status.
+
+    SELECT ReorderReportFile ASSIGN TO 'ReorderReport.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD InventoryFile.
+COPY INVREC REPLACING ==:PREFIX:== BY == ==.
+
+FD ReorderReportFile.
+01 ReportLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+   88 EOF VALUE 'Y'.
+   88 NOT-EOF VALUE 'N'.
+01 WS-Inventory-Status PIC XX.
+01 WS-Reorder-Threshold PIC 9(4) VALUE 0010.
+01 WS-Line-Count PIC 9(4) VALUE 0.
+01 WS-Page-Number PIC 9(3) VALUE 0.
+01 WS-Lines-On-Page PIC 9(2) VALUE 0.
+
+01 WS-Report-Header-1.
+   05 FILLER PIC X(30) VALUE 'BELOW-REORDER-POINT REPORT'.
+   05 FILLER PIC X(10) VALUE 'PAGE'.
+   05 WS-Header-Page PIC ZZ9.
+
+01 WS-Report-Header-2.
+   05 FILLER PIC X(10) VALUE 'WAREHOUSE'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(10) VALUE 'ITEM CODE'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(20) VALUE 'ITEM NAME'.
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 FILLER PIC X(8) VALUE 'QUANTITY'.
+
+01 WS-Detail-Line.
+   05 WS-Detail-WarehouseCode PIC X(10).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-ItemCode PIC X(10).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-ItemName PIC X(20).
+   05 FILLER PIC X(5) VALUE SPACES.
+   05 WS-Detail-Quantity PIC ZZZ9.
+
+01 WS-Trailer-Line.
+   05 FILLER PIC X(20) VALUE 'END OF REPORT'.
+   05 FILLER PIC X(15) VALUE 'LINES PRINTED: '.
+   05 WS-Trailer-Count PIC ZZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT InventoryFile
+    IF WS-Inventory-Status = '35'
+        DISPLAY 'Inventory.dat does not exist - nothing to report.'
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT ReorderReportFile
+    PERFORM Print-Page-Header
+    PERFORM UNTIL EOF
+        READ InventoryFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF ItemQuantity < WS-Reorder-Threshold
+                    PERFORM Print-Detail-Line
+                END-IF
+        END-READ
+    END-PERFORM
+
+    MOVE WS-Line-Count TO WS-Trailer-Count
+    WRITE ReportLine FROM WS-Trailer-Line
+
+    CLOSE InventoryFile
+    CLOSE ReorderReportFile
+    DISPLAY 'Reorder report complete - ' WS-Line-Count ' item(s) below threshold.'
+    STOP RUN.
+
+Print-Page-Header.
+    ADD 1 TO WS-Page-Number
+    MOVE WS-Page-Number TO WS-Header-Page
+    MOVE 0 TO WS-Lines-On-Page
+    WRITE ReportLine FROM WS-Report-Header-1
+    WRITE ReportLine FROM WS-Report-Header-2
+    MOVE SPACES TO ReportLine
+    WRITE ReportLine.
+
+Print-Detail-Line.
+    IF WS-Lines-On-Page > 50
+        PERFORM Print-Page-Header
+    END-IF
+    MOVE WarehouseCode TO WS-Detail-WarehouseCode
+    MOVE ItemCode TO WS-Detail-ItemCode
+    MOVE ItemName TO WS-Detail-ItemName
+    MOVE ItemQuantity TO WS-Detail-Quantity
+    WRITE ReportLine FROM WS-Detail-Line
+    ADD 1 TO WS-Line-Count
+    ADD 1 TO WS-Lines-On-Page.
